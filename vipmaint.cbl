@@ -0,0 +1,257 @@
+      *================================================================
+      *
+      *  PROGRAM-ID.    VIPMAINT
+      *
+      *  AUTHOR.        D. VRIES
+      *  INSTALLATION.  CLOUD-RUN-COBOL
+      *  DATE-WRITTEN.  2026-08-09
+      *
+      *  REMARKS.       MAINTENANCE UTILITY FOR THE VIP-FILE (SEE
+      *                 COPYBOOK VIPREC) CONSULTED BY HELLOBAT SO A
+      *                 CUSTOMER'S CUSTOM GREETING TEXT CAN BE ADDED,
+      *                 CHANGED, OR RETIRED FROM A DATA FEED INSTEAD
+      *                 OF A CODE CHANGE.  READS ONE VIP-TRANS
+      *                 TRANSACTION RECORD (SEE COPYBOOK VIPTRAN) PER
+      *                 MAINTENANCE ACTION AND APPLIES IT AGAINST
+      *                 VIP-FILE, WHICH IS KEYED ON CUSTOMER ID.
+      *                 DELETES ARE LOGICAL - THE RECORD IS MARKED
+      *                 INACTIVE RATHER THAN REMOVED SO HISTORY IS
+      *                 PRESERVED.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  -----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL PROGRAM.
+      *  2026-08-09 DEV   REMOVED THE UNREACHABLE 0000-MAINLINE-EXIT
+      *                   PARAGRAPH - NOTHING PERFORMS THRU IT.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIPMAINT.
+       AUTHOR. D. VRIES.
+       INSTALLATION. CLOUD-RUN-COBOL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. CLOUD-RUN.
+       OBJECT-COMPUTER. CLOUD-RUN.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VIP-TRANS ASSIGN TO "VIP-TRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VM-VIP-TRANS-STATUS.
+
+           SELECT VIP-FILE ASSIGN TO "VIP-FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VP-CUST-ID
+               FILE STATUS IS VM-VIP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VIP-TRANS
+           RECORDING MODE IS F.
+       COPY VIPTRAN.
+
+       FD  VIP-FILE.
+       COPY VIPREC.
+
+       WORKING-STORAGE SECTION.
+       77  VM-VIP-TRANS-STATUS         PIC X(02) VALUE SPACES.
+           88  VM-VIP-TRANS-OK         VALUE "00".
+           88  VM-VIP-TRANS-EOF        VALUE "10".
+
+       77  VM-VIP-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  VM-VIP-FILE-OK          VALUE "00".
+           88  VM-VIP-FILE-NOTFOUND    VALUE "23".
+           88  VM-VIP-FILE-DUP-KEY     VALUE "22".
+
+       77  VM-EOF-SW                   PIC X(01) VALUE "N".
+           88  VM-EOF-REACHED          VALUE "Y".
+
+       77  VM-ADD-COUNT                PIC 9(08) COMP VALUE ZERO.
+       77  VM-UPDATE-COUNT             PIC 9(08) COMP VALUE ZERO.
+       77  VM-DELETE-COUNT             PIC 9(08) COMP VALUE ZERO.
+       77  VM-REJECT-COUNT             PIC 9(08) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-APPLY-TRANSACTION
+               THRU 2000-APPLY-TRANSACTION-EXIT
+               UNTIL VM-EOF-REACHED.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE  --  OPEN THE TRANSACTION FILE AND THE
+      *                   VIP-FILE, CREATING VIP-FILE IF THIS IS THE
+      *                   FIRST MAINTENANCE RUN.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT VIP-TRANS.
+           IF NOT VM-VIP-TRANS-OK
+               DISPLAY "VIPMAINT: UNABLE TO OPEN VIP-TRANS, STATUS = "
+                   VM-VIP-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN I-O VIP-FILE.
+           IF VM-VIP-FILE-STATUS = "35"
+               OPEN OUTPUT VIP-FILE
+               CLOSE VIP-FILE
+               OPEN I-O VIP-FILE
+           END-IF.
+           IF NOT VM-VIP-FILE-OK
+               DISPLAY "VIPMAINT: UNABLE TO OPEN VIP-FILE, STATUS = "
+                   VM-VIP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE VIP-TRANS
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 8000-READ-VIP-TRANS
+               THRU 8000-READ-VIP-TRANS-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-APPLY-TRANSACTION  --  DISPATCH ONE TRANSACTION TO ITS
+      *                   ADD, UPDATE, OR DELETE HANDLER.
+      *----------------------------------------------------------------
+       2000-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN VT-ADD
+                   PERFORM 2100-ADD-VIP
+                       THRU 2100-ADD-VIP-EXIT
+               WHEN VT-UPDATE
+                   PERFORM 2200-UPDATE-VIP
+                       THRU 2200-UPDATE-VIP-EXIT
+               WHEN VT-DELETE
+                   PERFORM 2300-DELETE-VIP
+                       THRU 2300-DELETE-VIP-EXIT
+               WHEN OTHER
+                   DISPLAY "VIPMAINT: UNKNOWN ACTION CODE '"
+                       VT-ACTION-CODE "' FOR CUST-ID " VT-CUST-ID
+                   ADD 1 TO VM-REJECT-COUNT
+           END-EVALUATE.
+
+           PERFORM 8000-READ-VIP-TRANS
+               THRU 8000-READ-VIP-TRANS-EXIT.
+
+       2000-APPLY-TRANSACTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2100-ADD-VIP  --  WRITE A NEW ACTIVE VIP-FILE RECORD.
+      *----------------------------------------------------------------
+       2100-ADD-VIP.
+           MOVE SPACES TO VP-VIP-REC.
+           MOVE VT-CUST-ID TO VP-CUST-ID.
+           MOVE VT-CUST-NAME TO VP-CUST-NAME.
+           MOVE VT-GREETING-TEXT TO VP-GREETING-TEXT.
+           SET VP-ACTIVE TO TRUE.
+
+           WRITE VP-VIP-REC
+               INVALID KEY
+                   DISPLAY "VIPMAINT: ADD REJECTED, CUST-ID "
+                       VT-CUST-ID " ALREADY ON FILE"
+                   ADD 1 TO VM-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO VM-ADD-COUNT
+           END-WRITE.
+
+       2100-ADD-VIP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2200-UPDATE-VIP  --  REPLACE THE NAME AND GREETING TEXT ON
+      *                   AN EXISTING VIP-FILE RECORD AND REACTIVATE
+      *                   IT IF IT HAD BEEN DELETED.
+      *----------------------------------------------------------------
+       2200-UPDATE-VIP.
+           MOVE VT-CUST-ID TO VP-CUST-ID.
+
+           READ VIP-FILE
+               INVALID KEY
+                   DISPLAY "VIPMAINT: UPDATE REJECTED, CUST-ID "
+                       VT-CUST-ID " NOT ON FILE"
+                   ADD 1 TO VM-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE VT-CUST-NAME TO VP-CUST-NAME
+                   MOVE VT-GREETING-TEXT TO VP-GREETING-TEXT
+                   SET VP-ACTIVE TO TRUE
+                   REWRITE VP-VIP-REC
+                   ADD 1 TO VM-UPDATE-COUNT
+           END-READ.
+
+       2200-UPDATE-VIP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2300-DELETE-VIP  --  MARK AN EXISTING VIP-FILE RECORD
+      *                   INACTIVE.  THE RECORD STAYS ON FILE SO A
+      *                   LATER UPDATE CAN REACTIVATE IT.
+      *----------------------------------------------------------------
+       2300-DELETE-VIP.
+           MOVE VT-CUST-ID TO VP-CUST-ID.
+
+           READ VIP-FILE
+               INVALID KEY
+                   DISPLAY "VIPMAINT: DELETE REJECTED, CUST-ID "
+                       VT-CUST-ID " NOT ON FILE"
+                   ADD 1 TO VM-REJECT-COUNT
+               NOT INVALID KEY
+                   SET VP-DELETED TO TRUE
+                   REWRITE VP-VIP-REC
+                   ADD 1 TO VM-DELETE-COUNT
+           END-READ.
+
+       2300-DELETE-VIP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8000-READ-VIP-TRANS  --  READ THE NEXT TRANSACTION RECORD.
+      *----------------------------------------------------------------
+       8000-READ-VIP-TRANS.
+           READ VIP-TRANS
+               AT END
+                   SET VM-EOF-REACHED TO TRUE
+           END-READ.
+
+       8000-READ-VIP-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  9000-TERMINATE  --  REPORT COUNTS AND CLOSE FILES.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           DISPLAY "VIPMAINT: ADDS=" VM-ADD-COUNT
+               " UPDATES=" VM-UPDATE-COUNT
+               " DELETES=" VM-DELETE-COUNT
+               " REJECTS=" VM-REJECT-COUNT.
+
+           CLOSE VIP-TRANS.
+           CLOSE VIP-FILE.
+
+           IF VM-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
