@@ -0,0 +1,20 @@
+      *===============================================================
+      *  VIPREC.CPY
+      *
+      *  VIP CUSTOMER MASTER RECORD.  KEYED BY CUSTOMER ID SO
+      *  HELLOBAT CAN LOOK A CUSTOMER UP DURING THE BATCH RUN AND
+      *  SUBSTITUTE VP-GREETING-TEXT FOR THE STANDARD "HELLO " GREETING.
+      *  MAINTAINED BY VIPMAINT - NEVER EDITED DIRECTLY.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK.
+      *===============================================================
+       01  VP-VIP-REC.
+           05  VP-CUST-ID              PIC X(10).
+           05  VP-CUST-NAME            PIC X(25).
+           05  VP-GREETING-TEXT        PIC X(40).
+           05  VP-ACTIVE-SW            PIC X(01).
+               88  VP-ACTIVE           VALUE "A".
+               88  VP-DELETED          VALUE "D".
