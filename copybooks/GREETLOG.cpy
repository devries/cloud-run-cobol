@@ -0,0 +1,23 @@
+      *===============================================================
+      *  GREETLOG.CPY
+      *
+      *  FIXED-WIDTH AUDIT RECORD APPENDED TO THE GREETLOG FILE FOR
+      *  EVERY GREETING HELLOWRD PRODUCES.  LETS US RECONCILE WHAT
+      *  RAN AFTER THE FACT, INDEPENDENT OF CLOUD RUN LOG RETENTION.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK.
+      *  2026-08-09 DEV   WIDENED GL-RAW-ARGUMENT FROM X(25) TO X(80)
+      *                   SO IT CAN CARRY THE FULL ARGUMENT-VALUE AS
+      *                   RECEIVED, NOT JUST THE 25-BYTE VALUE
+      *                   HELLOWRD USES FOR THE GREETING ITSELF - A
+      *                   TRUNCATED NAME MUST STILL BE RECONCILABLE.
+      *===============================================================
+       01  GL-GREETLOG-REC.
+           05  GL-LOG-DATE             PIC 9(08).
+           05  GL-LOG-TIME             PIC 9(08).
+           05  GL-RAW-ARGUMENT         PIC X(80).
+           05  GL-GREETING-TEXT        PIC X(40).
+           05  FILLER                  PIC X(03).
