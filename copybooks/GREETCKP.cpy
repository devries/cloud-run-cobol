@@ -0,0 +1,16 @@
+      *===============================================================
+      *  GREETCKP.CPY
+      *
+      *  CHECKPOINT RECORD FOR THE HELLOBAT BATCH RUN.  HOLDS THE
+      *  SEQUENCE NUMBER OF THE LAST NAMES-IN RECORD SUCCESSFULLY
+      *  WRITTEN TO GREET-OUT, SO A RESTARTED RUN CAN SKIP PAST IT
+      *  INSTEAD OF REPROCESSING OR SILENTLY DROPPING RECORDS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK.
+      *===============================================================
+       01  CK-CHECKPOINT-REC.
+           05  CK-LAST-SEQ-NBR         PIC 9(08).
+           05  FILLER                  PIC X(10).
