@@ -0,0 +1,32 @@
+      *===============================================================
+      *  GREETPHR.CPY
+      *
+      *  LOCALE-CODE / GREETING-PHRASE LOOKUP TABLE FOR HELLOWRD.
+      *  A COMMAND-LINE LOCALE CODE (ES, FR, ...) IS MATCHED AGAINST
+      *  HW-PHRASE-LOCALE TO PICK THE WORD SUBSTITUTED FOR THE
+      *  LITERAL "HELLO" PREFIX.  UNRECOGNIZED OR OMITTED LOCALE
+      *  CODES DEFAULT TO THE "EN" ENTRY SO EXISTING CALLERS SEE NO
+      *  CHANGE.  ADD A NEW REGIONAL OFFICE BY ADDING A FILLER LINE
+      *  BELOW AND BUMPING BOTH THE OCCURS COUNT AND HW-PHRASE-COUNT -
+      *  HELLOWRD DRIVES ITS LOOKUP LOOPS OFF HW-PHRASE-COUNT SO NO
+      *  OTHER PROGRAM NEEDS TO CHANGE WHEN THE TABLE GROWS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK - EN, ES, FR.
+      *  2026-08-09 DEV   ADDED HW-PHRASE-COUNT SO HELLOWRD'S LOOKUP
+      *                   LOOPS NO LONGER HARDCODE THE ENTRY COUNT.
+      *===============================================================
+       01  HW-GREET-PHRASE-VALUES.
+           05  FILLER                  PIC X(12) VALUE "ENHELLO     ".
+           05  FILLER                  PIC X(12) VALUE "ESHOLA      ".
+           05  FILLER                  PIC X(12) VALUE "FRBONJOUR   ".
+
+       01  HW-GREET-PHRASE-TABLE REDEFINES HW-GREET-PHRASE-VALUES.
+           05  HW-GREET-PHRASE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY HW-PHRASE-IDX.
+               10  HW-PHRASE-LOCALE    PIC X(02).
+               10  HW-PHRASE-TEXT      PIC X(10).
+
+       78  HW-PHRASE-COUNT             VALUE 3.
