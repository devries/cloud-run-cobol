@@ -0,0 +1,16 @@
+      *===============================================================
+      *  GREETREC.CPY
+      *
+      *  RECORD LAYOUT FOR THE NAMES-IN INPUT FILE USED BY THE
+      *  BATCH CUSTOMER-GREETING RUN (PROGRAM HELLOBAT).  ONE RECORD
+      *  PER CUSTOMER TO BE GREETED.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK.
+      *===============================================================
+       01  GR-GREET-REC.
+           05  GR-CUST-ID              PIC X(10).
+           05  GR-CUST-NAME            PIC X(25).
+           05  FILLER                  PIC X(05).
