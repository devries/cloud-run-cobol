@@ -0,0 +1,20 @@
+      *===============================================================
+      *  VIPTRAN.CPY
+      *
+      *  MAINTENANCE-TRANSACTION RECORD READ BY VIPMAINT TO ADD,
+      *  UPDATE, OR DELETE ENTRIES ON THE VIP-FILE (SEE COPYBOOK
+      *  VIPREC).  ONE TRANSACTION PER INPUT RECORD.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK.
+      *===============================================================
+       01  VT-VIP-TRANS-REC.
+           05  VT-ACTION-CODE          PIC X(01).
+               88  VT-ADD              VALUE "A".
+               88  VT-UPDATE           VALUE "U".
+               88  VT-DELETE           VALUE "D".
+           05  VT-CUST-ID              PIC X(10).
+           05  VT-CUST-NAME            PIC X(25).
+           05  VT-GREETING-TEXT        PIC X(40).
