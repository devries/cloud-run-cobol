@@ -0,0 +1,20 @@
+      *===============================================================
+      *  CRMFEED.CPY
+      *
+      *  FIXED-WIDTH CUSTOMER-TOUCHPOINT INTERFACE RECORD HANDED TO
+      *  THE CRM TEAM'S NIGHTLY LOAD JOB.  ONE RECORD PER GREETING
+      *  EVENT PRODUCED BY HELLOBAT'S BATCH RUN.  THIS IS A
+      *  DOCUMENTED INTERFACE - COORDINATE WITH THE CRM TEAM BEFORE
+      *  CHANGING FIELD POSITIONS OR WIDTHS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL COPYBOOK.
+      *===============================================================
+       01  CF-CRM-FEED-REC.
+           05  CF-CUST-ID              PIC X(10).
+           05  CF-EVENT-TYPE           PIC X(10).
+           05  CF-EVENT-DATE           PIC 9(08).
+           05  CF-EVENT-TIME           PIC 9(08).
+           05  FILLER                  PIC X(10).
