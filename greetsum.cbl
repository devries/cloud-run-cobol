@@ -0,0 +1,319 @@
+      *================================================================
+      *
+      *  PROGRAM-ID.    GREETSUM
+      *
+      *  AUTHOR.        D. VRIES
+      *  INSTALLATION.  CLOUD-RUN-COBOL
+      *  DATE-WRITTEN.  2026-08-09
+      *
+      *  REMARKS.       READS THE GREETLOG AUDIT TRAIL WRITTEN BY
+      *                 HELLOWRD AND PRODUCES A ONE-PAGE GREETRPT
+      *                 SUMMARY OF TOTAL INVOCATIONS, DISTINCT NAMES
+      *                 GREETED, AND THE EARLIEST/LATEST TIMESTAMP
+      *                 SEEN, SO OPERATIONS DOES NOT HAVE TO GREP
+      *                 CLOUD RUN LOGS FOR A DAILY ACTIVITY COUNT.
+      *                 ONLY GREETLOG RECORDS DATED TODAY ARE
+      *                 SUMMARIZED - GREETLOG IS NEVER ROTATED, SO
+      *                 THIS RUN WOULD OTHERWISE SPAN EVERY DAY THE
+      *                 FILE HAS EVER SEEN.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  -----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL PROGRAM.
+      *  2026-08-09 DEV   FILTER OUT ANY GREETLOG RECORD NOT DATED
+      *                   TODAY SO THE REPORT STAYS A DAILY SUMMARY
+      *                   NO MATTER HOW LONG GREETLOG HAS BEEN
+      *                   ACCUMULATING.  DISPLAY A WARNING INSTEAD OF
+      *                   SILENTLY DROPPING DISTINCT NAMES ONCE
+      *                   GS-NAME-TABLE FILLS.
+      *  2026-08-09 DEV   EXCLUDE HELLOWRD'S "REJECTED - ..." ENTRIES
+      *                   FROM THE DISTINCT-NAME TALLY - A NAME THAT
+      *                   FAILED VALIDATION WAS NEVER ACTUALLY
+      *                   GREETED.
+      *  2026-08-09 DEV   REMOVED THE UNREACHABLE 0000-MAINLINE-EXIT
+      *                   PARAGRAPH - NOTHING PERFORMS THRU IT.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GREETSUM.
+       AUTHOR. D. VRIES.
+       INSTALLATION. CLOUD-RUN-COBOL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. CLOUD-RUN.
+       OBJECT-COMPUTER. CLOUD-RUN.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETLOG ASSIGN TO "GREETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GS-GREETLOG-STATUS.
+
+           SELECT GREETRPT ASSIGN TO "GREETRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GS-GREETRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETLOG
+           RECORDING MODE IS F.
+       COPY GREETLOG.
+
+       FD  GREETRPT
+           RECORDING MODE IS F.
+       01  GS-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  GS-GREETLOG-STATUS           PIC X(02) VALUE SPACES.
+           88  GS-GREETLOG-OK           VALUE "00".
+           88  GS-GREETLOG-EOF          VALUE "10".
+
+       77  GS-GREETRPT-STATUS           PIC X(02) VALUE SPACES.
+           88  GS-GREETRPT-OK           VALUE "00".
+
+       77  GS-EOF-SW                    PIC X(01) VALUE "N".
+           88  GS-EOF-REACHED           VALUE "Y".
+
+       77  GS-INVOCATION-COUNT          PIC 9(08) COMP VALUE ZERO.
+       77  GS-DISTINCT-COUNT            PIC 9(08) COMP VALUE ZERO.
+
+       77  GS-CURRENT-TS           PIC 9(16) VALUE ZERO.
+       77  GS-EARLIEST-TS          PIC 9(16) VALUE 9999999999999999.
+       77  GS-LATEST-TS            PIC 9(16) VALUE ZERO.
+
+       77  GS-EARLIEST-DATE        PIC 9(08) VALUE ZERO.
+       77  GS-EARLIEST-TIME        PIC 9(08) VALUE ZERO.
+       77  GS-LATEST-DATE          PIC 9(08) VALUE ZERO.
+       77  GS-LATEST-TIME          PIC 9(08) VALUE ZERO.
+
+       77  GS-TODAY-DATE                PIC 9(08) VALUE ZERO.
+
+       01  GS-NAME-TABLE.
+           05  GS-NAME-ENTRY OCCURS 200 TIMES
+                   INDEXED BY GS-NAME-IDX.
+               10  GS-SEEN-NAME         PIC X(80).
+
+       77  GS-NAME-FOUND-SW             PIC X(01) VALUE "N".
+           88  GS-NAME-FOUND            VALUE "Y".
+           88  GS-NAME-NOT-FOUND        VALUE "N".
+
+       77  GS-TABLE-FULL-SW             PIC X(01) VALUE "N".
+           88  GS-TABLE-FULL-WARNED     VALUE "Y".
+
+       77  GS-EDIT-COUNT                PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL GS-EOF-REACHED.
+
+           PERFORM 8000-WRITE-REPORT
+               THRU 8000-WRITE-REPORT-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE  --  OPEN FILES AND PRIME THE READ.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT GS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT GREETLOG.
+           IF NOT GS-GREETLOG-OK
+               DISPLAY "GREETSUM: UNABLE TO OPEN GREETLOG, STATUS = "
+                   GS-GREETLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT GREETRPT.
+           IF NOT GS-GREETRPT-OK
+               DISPLAY "GREETSUM: UNABLE TO OPEN GREETRPT, STATUS = "
+                   GS-GREETRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE GREETLOG
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 8500-READ-GREETLOG
+               THRU 8500-READ-GREETLOG-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-PROCESS-RECORD  --  TALLY ONE AUDIT RECORD IF IT WAS
+      *                   LOGGED TODAY; OLDER RECORDS ARE SKIPPED SO
+      *                   THE REPORT NEVER SPANS MORE THAN ONE DAY.
+      *----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+           IF GL-LOG-DATE = GS-TODAY-DATE
+               PERFORM 2200-TALLY-RECORD
+                   THRU 2200-TALLY-RECORD-EXIT
+           END-IF.
+
+           PERFORM 8500-READ-GREETLOG
+               THRU 8500-READ-GREETLOG-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2200-TALLY-RECORD  --  UPDATE THE INVOCATION COUNT, THE
+      *                   EARLIEST/LATEST TIMESTAMP, AND THE
+      *                   DISTINCT-NAME TABLE FOR ONE TODAY'S-DATE
+      *                   AUDIT RECORD.
+      *----------------------------------------------------------------
+       2200-TALLY-RECORD.
+           ADD 1 TO GS-INVOCATION-COUNT.
+
+           COMPUTE GS-CURRENT-TS = GL-LOG-DATE * 100000000 +
+               GL-LOG-TIME.
+
+           IF GS-CURRENT-TS < GS-EARLIEST-TS
+               MOVE GS-CURRENT-TS TO GS-EARLIEST-TS
+               MOVE GL-LOG-DATE TO GS-EARLIEST-DATE
+               MOVE GL-LOG-TIME TO GS-EARLIEST-TIME
+           END-IF.
+
+           IF GS-CURRENT-TS > GS-LATEST-TS
+               MOVE GS-CURRENT-TS TO GS-LATEST-TS
+               MOVE GL-LOG-DATE TO GS-LATEST-DATE
+               MOVE GL-LOG-TIME TO GS-LATEST-TIME
+           END-IF.
+
+           IF GL-RAW-ARGUMENT NOT = SPACES
+              AND GL-GREETING-TEXT (1:8) NOT = "REJECTED"
+               PERFORM 2500-TALLY-DISTINCT-NAME
+                   THRU 2500-TALLY-DISTINCT-NAME-EXIT
+           END-IF.
+
+       2200-TALLY-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2500-TALLY-DISTINCT-NAME  --  ADD THE NAME TO GS-NAME-TABLE
+      *                   IF IT HAS NOT BEEN SEEN YET.  WARNS ONCE IF
+      *                   THE TABLE IS FULL INSTEAD OF SILENTLY
+      *                   DROPPING NAMES PAST THE 200TH DISTINCT ONE.
+      *----------------------------------------------------------------
+       2500-TALLY-DISTINCT-NAME.
+           SET GS-NAME-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING GS-NAME-IDX FROM 1 BY 1
+                   UNTIL GS-NAME-IDX > GS-DISTINCT-COUNT
+                      OR GS-NAME-FOUND
+               IF GS-SEEN-NAME(GS-NAME-IDX) = GL-RAW-ARGUMENT
+                   SET GS-NAME-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF GS-NAME-NOT-FOUND
+               IF GS-DISTINCT-COUNT < 200
+                   ADD 1 TO GS-DISTINCT-COUNT
+                   MOVE GL-RAW-ARGUMENT
+                       TO GS-SEEN-NAME(GS-DISTINCT-COUNT)
+               ELSE
+                   IF NOT GS-TABLE-FULL-WARNED
+                       DISPLAY "GREETSUM: DISTINCT-NAME TABLE FULL "
+                           "AT 200 - ADDITIONAL DISTINCT NAMES WILL "
+                           "NOT BE COUNTED"
+                       SET GS-TABLE-FULL-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2500-TALLY-DISTINCT-NAME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8000-WRITE-REPORT  --  FORMAT AND WRITE THE SUMMARY LINES.
+      *----------------------------------------------------------------
+       8000-WRITE-REPORT.
+           MOVE "DAILY GREETING ACTIVITY SUMMARY" TO GS-REPORT-LINE.
+           WRITE GS-REPORT-LINE.
+
+           MOVE "--------------------------------" TO GS-REPORT-LINE.
+           WRITE GS-REPORT-LINE.
+
+           MOVE GS-INVOCATION-COUNT TO GS-EDIT-COUNT.
+           MOVE SPACES TO GS-REPORT-LINE.
+           STRING "TOTAL INVOCATIONS .......... " DELIMITED BY SIZE
+               GS-EDIT-COUNT DELIMITED BY SIZE
+               INTO GS-REPORT-LINE.
+           WRITE GS-REPORT-LINE.
+
+           MOVE GS-DISTINCT-COUNT TO GS-EDIT-COUNT.
+           MOVE SPACES TO GS-REPORT-LINE.
+           STRING "DISTINCT NAMES GREETED ..... " DELIMITED BY SIZE
+               GS-EDIT-COUNT DELIMITED BY SIZE
+               INTO GS-REPORT-LINE.
+           WRITE GS-REPORT-LINE.
+
+           MOVE SPACES TO GS-REPORT-LINE.
+           IF GS-INVOCATION-COUNT = ZERO
+               STRING "EARLIEST TIMESTAMP .......... N/A"
+                   DELIMITED BY SIZE INTO GS-REPORT-LINE
+           ELSE
+               STRING "EARLIEST TIMESTAMP .......... "
+                   DELIMITED BY SIZE
+                   GS-EARLIEST-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   GS-EARLIEST-TIME DELIMITED BY SIZE
+                   INTO GS-REPORT-LINE
+           END-IF.
+           WRITE GS-REPORT-LINE.
+
+           MOVE SPACES TO GS-REPORT-LINE.
+           IF GS-INVOCATION-COUNT = ZERO
+               STRING "LATEST TIMESTAMP ............ N/A"
+                   DELIMITED BY SIZE INTO GS-REPORT-LINE
+           ELSE
+               STRING "LATEST TIMESTAMP ............ "
+                   DELIMITED BY SIZE
+                   GS-LATEST-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   GS-LATEST-TIME DELIMITED BY SIZE
+                   INTO GS-REPORT-LINE
+           END-IF.
+           WRITE GS-REPORT-LINE.
+
+       8000-WRITE-REPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8500-READ-GREETLOG  --  READ THE NEXT AUDIT RECORD.
+      *----------------------------------------------------------------
+       8500-READ-GREETLOG.
+           READ GREETLOG
+               AT END
+                   SET GS-EOF-REACHED TO TRUE
+           END-READ.
+
+       8500-READ-GREETLOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  9000-TERMINATE  --  CLOSE FILES.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE GREETLOG.
+           CLOSE GREETRPT.
+           MOVE 0 TO RETURN-CODE.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
