@@ -0,0 +1,453 @@
+      *================================================================
+      *
+      *  PROGRAM-ID.    HELLOBAT
+      *
+      *  AUTHOR.        D. VRIES
+      *  INSTALLATION.  CLOUD-RUN-COBOL
+      *  DATE-WRITTEN.  2026-08-09
+      *
+      *  REMARKS.       BATCH COMPANION TO HELLOWRD.  READS THE DAILY
+      *                 NAMES-IN CUSTOMER FILE (GREET-REC LAYOUT, SEE
+      *                 COPYBOOK GREETREC) AND WRITES ONE "HELLO"
+      *                 LINE PER CUSTOMER TO THE GREET-OUT REPORT.
+      *                 REPLACES THE OLD SHELL LOOP THAT RE-INVOKED
+      *                 THE CONTAINER ONCE PER CUSTOMER.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  -----------------------------------------
+      *  2026-08-09 DEV   ORIGINAL PROGRAM.
+      *  2026-08-09 DEV   CHECKPOINT AFTER EVERY GREET-OUT WRITE AND
+      *                   CONSULT CKPTFILE ON STARTUP SO A RESTARTED
+      *                   RUN RESUMES AFTER THE LAST CONFIRMED RECORD
+      *                   INSTEAD OF REPROCESSING FROM THE TOP.
+      *                   GREET-OUT IS NOW OPENED FOR EXTEND SO A
+      *                   RESUMED RUN APPENDS RATHER THAN OVERWRITING
+      *                   THE LINES ALREADY CONFIRMED.
+      *  2026-08-09 DEV   WRITE A CRMFEED INTERFACE RECORD FOR EVERY
+      *                   GREETING EVENT SO THE CRM TEAM'S NIGHTLY
+      *                   LOAD JOB HAS A DOCUMENTED FIXED-WIDTH FEED
+      *                   INSTEAD OF SCREEN-SCRAPING GREET-OUT.
+      *  2026-08-09 DEV   LOOK EACH CUSTOMER UP ON VIP-FILE (SEE
+      *                   COPYBOOK VIPREC, MAINTAINED BY VIPMAINT)
+      *                   AND SUBSTITUTE THE CUSTOMER'S OWN GREETING
+      *                   TEXT WHEN AN ACTIVE VIP RECORD IS FOUND,
+      *                   FALLING BACK TO THE STANDARD "HELLO " LINE
+      *                   OTHERWISE.  VIP-FILE IS OPTIONAL - A RUN
+      *                   WITH NO VIP-FILE ON HAND FALLS BACK FOR
+      *                   EVERY CUSTOMER.
+      *  2026-08-09 DEV   RESET CKPTFILE TO ZERO ON A CLEAN END-OF-
+      *                   FILE COMPLETION SO THE NEXT INVOCATION (A
+      *                   NEW DAY'S NAMES-IN) STARTS FRESH INSTEAD OF
+      *                   INHERITING THE PRIOR RUN'S FINAL RECORD
+      *                   COUNT.  A RUN THAT DIES BEFORE REACHING
+      *                   9000-TERMINATE NEVER RESETS THE CHECKPOINT,
+      *                   SO A RESTART OF THE SAME RUN STILL RESUMES
+      *                   WHERE IT LEFT OFF.
+      *  2026-08-09 DEV   1100-LOAD-CHECKPOINT NOW TELLS "NO CHECKPOINT
+      *                   YET" (STATUS 35) APART FROM A GENUINE
+      *                   CKPTFILE I/O ERROR, ABORTING ON THE LATTER
+      *                   INSTEAD OF SILENTLY RESUMING FROM ZERO.
+      *                   2000-PROCESS-RECORD NOW CHECKS THE GREET-OUT,
+      *                   CRMFEED, AND CKPTFILE WRITE STATUSES BEFORE
+      *                   ADVANCING PAST THEM SO A FAILED WRITE ABORTS
+      *                   THE RUN INSTEAD OF BEING CHECKPOINTED AS
+      *                   CONFIRMED.  REMOVED THE UNREACHABLE
+      *                   0000-MAINLINE-EXIT PARAGRAPH - NOTHING
+      *                   PERFORMS THRU IT.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOBAT.
+       AUTHOR. D. VRIES.
+       INSTALLATION. CLOUD-RUN-COBOL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. CLOUD-RUN.
+       OBJECT-COMPUTER. CLOUD-RUN.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAMES-IN ASSIGN TO "NAMES-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HB-NAMES-IN-STATUS.
+
+           SELECT GREET-OUT ASSIGN TO "GREET-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HB-GREET-OUT-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HB-CKPTFILE-STATUS.
+
+           SELECT CRMFEED ASSIGN TO "CRMFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HB-CRMFEED-STATUS.
+
+           SELECT VIP-FILE ASSIGN TO "VIP-FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VP-CUST-ID
+               FILE STATUS IS HB-VIP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAMES-IN
+           RECORDING MODE IS F.
+       COPY GREETREC.
+
+       FD  GREET-OUT
+           RECORDING MODE IS F.
+       01  HB-GREET-OUT-REC            PIC X(80).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F.
+       COPY GREETCKP.
+
+       FD  CRMFEED
+           RECORDING MODE IS F.
+       COPY CRMFEED.
+
+       FD  VIP-FILE.
+       COPY VIPREC.
+
+       WORKING-STORAGE SECTION.
+       77  HB-NAMES-IN-STATUS          PIC X(02) VALUE SPACES.
+           88  HB-NAMES-IN-OK          VALUE "00".
+           88  HB-NAMES-IN-EOF         VALUE "10".
+
+       77  HB-GREET-OUT-STATUS         PIC X(02) VALUE SPACES.
+           88  HB-GREET-OUT-OK         VALUE "00".
+
+       77  HB-CKPTFILE-STATUS          PIC X(02) VALUE SPACES.
+           88  HB-CKPTFILE-OK          VALUE "00".
+
+       77  HB-CRMFEED-STATUS           PIC X(02) VALUE SPACES.
+           88  HB-CRMFEED-OK           VALUE "00".
+
+       77  HB-VIP-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  HB-VIP-FILE-OK          VALUE "00".
+
+       77  HB-VIP-AVAILABLE-SW         PIC X(01) VALUE "N".
+           88  HB-VIP-FILE-AVAILABLE   VALUE "Y".
+
+       77  HB-VIP-MATCH-SW             PIC X(01) VALUE "N".
+           88  HB-VIP-MATCH-FOUND      VALUE "Y".
+
+       77  HB-EOF-SW                   PIC X(01) VALUE "N".
+           88  HB-EOF-REACHED          VALUE "Y".
+
+       77  HB-RECORD-COUNT             PIC 9(08) COMP VALUE ZERO.
+       77  HB-RESUME-SEQ-NBR           PIC 9(08) COMP VALUE ZERO.
+       77  HB-SKIP-COUNT               PIC 9(08) COMP VALUE ZERO.
+
+       01  HB-GREETING-LINE.
+           05  FILLER                  PIC X(06) VALUE "HELLO ".
+           05  HB-GREETING-NAME        PIC X(25).
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL HB-EOF-REACHED.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE  --  OPEN FILES, LOAD THE CHECKPOINT, AND
+      *                   SKIP PAST WHATEVER NAMES-IN HAS ALREADY
+      *                   BEEN CONFIRMED PROCESSED.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT NAMES-IN.
+           IF NOT HB-NAMES-IN-OK
+               DISPLAY "HELLOBAT: UNABLE TO OPEN NAMES-IN, STATUS = "
+                   HB-NAMES-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 1100-LOAD-CHECKPOINT
+               THRU 1100-LOAD-CHECKPOINT-EXIT.
+
+           OPEN EXTEND GREET-OUT.
+           IF HB-GREET-OUT-STATUS = "35"
+               OPEN OUTPUT GREET-OUT
+               CLOSE GREET-OUT
+               OPEN EXTEND GREET-OUT
+           END-IF.
+           IF NOT HB-GREET-OUT-OK
+               DISPLAY "HELLOBAT: UNABLE TO OPEN GREET-OUT, STATUS = "
+                   HB-GREET-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE NAMES-IN
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN EXTEND CRMFEED.
+           IF HB-CRMFEED-STATUS = "35"
+               OPEN OUTPUT CRMFEED
+               CLOSE CRMFEED
+               OPEN EXTEND CRMFEED
+           END-IF.
+           IF NOT HB-CRMFEED-OK
+               DISPLAY "HELLOBAT: UNABLE TO OPEN CRMFEED, STATUS = "
+                   HB-CRMFEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE NAMES-IN
+               CLOSE GREET-OUT
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 1300-OPEN-VIP-FILE
+               THRU 1300-OPEN-VIP-FILE-EXIT.
+
+           MOVE HB-RESUME-SEQ-NBR TO HB-RECORD-COUNT.
+
+           PERFORM 8000-READ-NAMES-IN
+               THRU 8000-READ-NAMES-IN-EXIT.
+
+           PERFORM 1200-SKIP-PROCESSED-RECORDS
+               THRU 1200-SKIP-PROCESSED-RECORDS-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  1100-LOAD-CHECKPOINT  --  READ THE LAST CONFIRMED SEQUENCE
+      *                   NUMBER FROM CKPTFILE, DEFAULTING TO ZERO
+      *                   WHEN NO CHECKPOINT EXISTS YET.
+      *----------------------------------------------------------------
+       1100-LOAD-CHECKPOINT.
+           MOVE ZERO TO HB-RESUME-SEQ-NBR.
+
+           OPEN INPUT CKPTFILE.
+           IF HB-CKPTFILE-OK
+               READ CKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQ-NBR TO HB-RESUME-SEQ-NBR
+               END-READ
+               CLOSE CKPTFILE
+           ELSE
+               IF HB-CKPTFILE-STATUS NOT = "35"
+                   DISPLAY "HELLOBAT: UNABLE TO OPEN CKPTFILE, "
+                       "STATUS = " HB-CKPTFILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE NAMES-IN
+                   GO TO 9999-EXIT
+               END-IF
+           END-IF.
+
+       1100-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  1300-OPEN-VIP-FILE  --  OPEN VIP-FILE FOR KEYED LOOKUP IF IT
+      *                   EXISTS.  A RUN WITH NO VIP-FILE ON HAND IS
+      *                   NOT AN ERROR - EVERY CUSTOMER SIMPLY GETS
+      *                   THE STANDARD GREETING.
+      *----------------------------------------------------------------
+       1300-OPEN-VIP-FILE.
+           OPEN INPUT VIP-FILE.
+           IF HB-VIP-FILE-OK
+               SET HB-VIP-FILE-AVAILABLE TO TRUE
+           END-IF.
+
+       1300-OPEN-VIP-FILE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  1200-SKIP-PROCESSED-RECORDS  --  DISCARD THE NAMES-IN
+      *                   RECORDS ALREADY CONFIRMED BY A PRIOR RUN.
+      *----------------------------------------------------------------
+       1200-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING HB-SKIP-COUNT FROM 1 BY 1
+                   UNTIL HB-SKIP-COUNT > HB-RESUME-SEQ-NBR
+                      OR HB-EOF-REACHED
+               PERFORM 8000-READ-NAMES-IN
+                   THRU 8000-READ-NAMES-IN-EXIT
+           END-PERFORM.
+
+       1200-SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-PROCESS-RECORD  --  BUILD AND WRITE ONE GREETING LINE,
+      *                   THEN CHECKPOINT IT AS CONFIRMED.
+      *----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+           ADD 1 TO HB-RECORD-COUNT.
+
+           PERFORM 2500-LOOKUP-VIP
+               THRU 2500-LOOKUP-VIP-EXIT.
+
+           MOVE SPACES TO HB-GREET-OUT-REC.
+           IF HB-VIP-MATCH-FOUND
+               MOVE VP-GREETING-TEXT TO HB-GREET-OUT-REC
+           ELSE
+               MOVE GR-CUST-NAME TO HB-GREETING-NAME
+               MOVE HB-GREETING-LINE TO HB-GREET-OUT-REC
+           END-IF.
+
+           WRITE HB-GREET-OUT-REC.
+           IF NOT HB-GREET-OUT-OK
+               DISPLAY "HELLOBAT: UNABLE TO WRITE GREET-OUT, STATUS = "
+                   HB-GREET-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE NAMES-IN GREET-OUT CRMFEED
+               IF HB-VIP-FILE-AVAILABLE
+                   CLOSE VIP-FILE
+               END-IF
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 8600-WRITE-CRM-FEED
+               THRU 8600-WRITE-CRM-FEED-EXIT.
+           IF NOT HB-CRMFEED-OK
+               DISPLAY "HELLOBAT: UNABLE TO WRITE CRMFEED, STATUS = "
+                   HB-CRMFEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE NAMES-IN GREET-OUT CRMFEED
+               IF HB-VIP-FILE-AVAILABLE
+                   CLOSE VIP-FILE
+               END-IF
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 8700-WRITE-CHECKPOINT
+               THRU 8700-WRITE-CHECKPOINT-EXIT.
+           IF NOT HB-CKPTFILE-OK
+               DISPLAY "HELLOBAT: UNABLE TO WRITE CKPTFILE, STATUS = "
+                   HB-CKPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE NAMES-IN GREET-OUT CRMFEED
+               IF HB-VIP-FILE-AVAILABLE
+                   CLOSE VIP-FILE
+               END-IF
+               GO TO 9999-EXIT
+           END-IF.
+
+           PERFORM 8000-READ-NAMES-IN
+               THRU 8000-READ-NAMES-IN-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2500-LOOKUP-VIP  --  CHECK THE CURRENT CUSTOMER AGAINST
+      *                   VIP-FILE.  HB-VIP-MATCH-FOUND IS SET ONLY
+      *                   WHEN VIP-FILE IS AVAILABLE, THE CUSTOMER ID
+      *                   IS ON FILE, AND THE RECORD IS STILL ACTIVE.
+      *----------------------------------------------------------------
+       2500-LOOKUP-VIP.
+           MOVE "N" TO HB-VIP-MATCH-SW.
+
+           IF HB-VIP-FILE-AVAILABLE
+               MOVE GR-CUST-ID TO VP-CUST-ID
+               READ VIP-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF VP-ACTIVE
+                           SET HB-VIP-MATCH-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-IF.
+
+       2500-LOOKUP-VIP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8000-READ-NAMES-IN  --  READ THE NEXT CUSTOMER RECORD.
+      *----------------------------------------------------------------
+       8000-READ-NAMES-IN.
+           READ NAMES-IN
+               AT END
+                   SET HB-EOF-REACHED TO TRUE
+           END-READ.
+
+       8000-READ-NAMES-IN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8600-WRITE-CRM-FEED  --  APPEND ONE CUSTOMER-TOUCHPOINT
+      *                   RECORD TO THE CRM INTERFACE FILE.
+      *----------------------------------------------------------------
+       8600-WRITE-CRM-FEED.
+           MOVE SPACES TO CF-CRM-FEED-REC.
+           MOVE GR-CUST-ID TO CF-CUST-ID.
+           MOVE "GREETING" TO CF-EVENT-TYPE.
+           ACCEPT CF-EVENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CF-EVENT-TIME FROM TIME.
+           WRITE CF-CRM-FEED-REC.
+
+       8600-WRITE-CRM-FEED-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8700-WRITE-CHECKPOINT  --  REWRITE CKPTFILE WITH THE
+      *                   SEQUENCE NUMBER JUST CONFIRMED.
+      *----------------------------------------------------------------
+       8700-WRITE-CHECKPOINT.
+           MOVE SPACES TO CK-CHECKPOINT-REC.
+           MOVE HB-RECORD-COUNT TO CK-LAST-SEQ-NBR.
+
+           OPEN OUTPUT CKPTFILE.
+           WRITE CK-CHECKPOINT-REC.
+           CLOSE CKPTFILE.
+
+       8700-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8800-RESET-CHECKPOINT  --  CLEAR CKPTFILE BACK TO ZERO SO A
+      *                   FUTURE RUN AGAINST A NEW NAMES-IN FILE DOES
+      *                   NOT INHERIT THIS COMPLETED RUN'S RECORD
+      *                   COUNT.
+      *----------------------------------------------------------------
+       8800-RESET-CHECKPOINT.
+           MOVE SPACES TO CK-CHECKPOINT-REC.
+           MOVE ZERO TO CK-LAST-SEQ-NBR.
+
+           OPEN OUTPUT CKPTFILE.
+           WRITE CK-CHECKPOINT-REC.
+           CLOSE CKPTFILE.
+
+       8800-RESET-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  9000-TERMINATE  --  RESET THE CHECKPOINT ON A CLEAN END-OF-
+      *                   FILE COMPLETION AND CLOSE FILES.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF HB-EOF-REACHED
+               PERFORM 8800-RESET-CHECKPOINT
+                   THRU 8800-RESET-CHECKPOINT-EXIT
+           END-IF.
+
+           CLOSE NAMES-IN.
+           CLOSE GREET-OUT.
+           CLOSE CRMFEED.
+           IF HB-VIP-FILE-AVAILABLE
+               CLOSE VIP-FILE
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
