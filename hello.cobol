@@ -1,17 +1,369 @@
+      *================================================================
+      *
+      *  PROGRAM-ID.    HELLOWRD
+      *
+      *  AUTHOR.        D. VRIES
+      *  INSTALLATION.  CLOUD-RUN-COBOL
+      *  DATE-WRITTEN.  2024-01-15
+      *
+      *  REMARKS.       COMMAND-LINE GREETING UTILITY.  GREETS EACH
+      *                 NAME PASSED ON THE COMMAND LINE, OR
+      *                 "HELLO WORLD" WHEN NO ARGUMENTS ARE SUPPLIED.
+      *                 IF THE LAST ARGUMENT IS A RECOGNIZED LOCALE
+      *                 CODE (SEE COPYBOOK GREETPHR) IT IS USED TO
+      *                 PICK THE GREETING WORD AND IS NOT ITSELF
+      *                 TREATED AS A NAME.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  -----------------------------------------
+      *  2024-01-15 DEV   ORIGINAL PROGRAM.
+      *  2026-08-09 DEV   APPEND EVERY GREETING TO THE GREETLOG
+      *                   AUDIT FILE SO A RUN CAN BE RECONCILED
+      *                   AFTER THE FACT.
+      *  2026-08-09 DEV   VALIDATE THE INCOMING ARGUMENT FOR
+      *                   TRUNCATION AND FOR CHARACTERS OUTSIDE THE
+      *                   ALLOWED NAME SET BEFORE BUILDING THE
+      *                   GREETING, INSTEAD OF SILENTLY CLIPPING IT.
+      *  2026-08-09 DEV   LOOP OVER ALL COMMAND-LINE ARGUMENTS INSTEAD
+      *                   OF JUST ARGUMENT-NUMBER 1, SO SEVERAL NAMES
+      *                   CAN BE GREETED FROM ONE INVOCATION.
+      *  2026-08-09 DEV   ARGUMENTS ARE NOW LOADED INTO A TABLE UP
+      *                   FRONT SO THE LAST ONE CAN BE CHECKED
+      *                   AGAINST THE LOCALE-PHRASE TABLE BEFORE THE
+      *                   NAME LOOP RUNS; DEFAULTS TO EN WHEN THE
+      *                   LAST ARGUMENT IS NOT A RECOGNIZED CODE.
+      *  2026-08-09 DEV   SET RETURN-CODE TO A DISTINCT VALUE PER
+      *                   OUTCOME SO THE CALLING SCHEDULER CAN TELL
+      *                   THE PATHS APART:
+      *                     0 - AT LEAST ONE NAME GREETED, NO FAILURES
+      *                     4 - NO ARGUMENTS SUPPLIED, DEFAULT GREETING
+      *                     8 - A VALIDATION FAILURE OCCURRED
+      *  2026-08-09 DEV   SHORTENED THE TRUNCATION-REJECTION MESSAGE SO
+      *                   IT NO LONGER OVERFLOWS HW-GREETING-TEXT AND
+      *                   LOG THE FULL RAW ARGUMENT (NOT JUST THE
+      *                   25-BYTE CLIPPED VALUE) TO GREETLOG SO A
+      *                   TRUNCATED NAME CAN STILL BE RECONCILED.
+      *                   REMOVED THE UNUSED HW-VALIDATION-SW SWITCH -
+      *                   HW-ANY-FAILURE-SW ALREADY DRIVES RETURN-CODE.
+      *  2026-08-09 DEV   WARN WHEN MORE THAN 50 ARGUMENTS ARE PASSED
+      *                   INSTEAD OF SILENTLY DROPPING THE REST.
+      *  2026-08-09 DEV   ABORT WITH A DISTINCT RETURN-CODE WHEN
+      *                   GREETLOG CANNOT BE OPENED INSTEAD OF
+      *                   CONTINUING INTO A WRITE AGAINST A CLOSED
+      *                   FILE.  DRIVE THE LOCALE-TABLE LOOPS OFF
+      *                   HW-PHRASE-COUNT (SEE COPYBOOK GREETPHR)
+      *                   INSTEAD OF A HARDCODED 3 SO A NEW LOCALE
+      *                   ENTRY ONLY NEEDS ONE EDIT.  REMOVED THE
+      *                   UNREACHABLE 0000-MAINLINE-EXIT PARAGRAPH -
+      *                   NOTHING PERFORMS THRU IT.
+      *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWRD.
-       
+       AUTHOR. D. VRIES.
+       INSTALLATION. CLOUD-RUN-COBOL.
+       DATE-WRITTEN. 2024-01-15.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. CLOUD-RUN.
+       OBJECT-COMPUTER. CLOUD-RUN.
+       SPECIAL-NAMES.
+           CLASS HW-VALID-NAME-CLASS IS "A" THRU "Z" "a" THRU "z"
+               SPACE "-" "'".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETLOG ASSIGN TO "GREETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HW-GREETLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GREETLOG
+           RECORDING MODE IS F.
+       COPY GREETLOG.
+
        WORKING-STORAGE SECTION.
-       01 arg-value PIC X(25).
+       COPY GREETPHR.
+
+       77  HW-GREETLOG-STATUS          PIC X(02) VALUE SPACES.
+           88  HW-GREETLOG-OK          VALUE "00".
+
+       01  ARG-VALUE                   PIC X(25).
+
+       01  HW-ARG-RAW                  PIC X(80) VALUE SPACES.
+
+       01  HW-GREETING-TEXT            PIC X(40) VALUE SPACES.
+
+       77  HW-TRUNC-SW                 PIC X(01) VALUE "N".
+           88  HW-TRUNCATED            VALUE "Y".
+           88  HW-NOT-TRUNCATED        VALUE "N".
+
+       77  HW-ARG-INDEX                PIC 9(04) COMP VALUE 1.
+
+       77  HW-MORE-ARGS-SW             PIC X(01) VALUE "Y".
+           88  HW-MORE-ARGS            VALUE "Y".
+           88  HW-NO-MORE-ARGS         VALUE "N".
+
+       01  HW-ARG-TABLE.
+           05  HW-ARG-ENTRY OCCURS 50 TIMES
+                   INDEXED BY HW-TBL-IDX.
+               10  HW-ARG-TEXT         PIC X(80).
+
+       77  HW-TOTAL-ARGS                PIC 9(04) COMP VALUE ZERO.
+       77  HW-GREET-COUNT                PIC 9(04) COMP VALUE ZERO.
+
+       77  HW-LOCALE-CODE               PIC X(02) VALUE "EN".
+       77  HW-GREETING-WORD             PIC X(10) VALUE "HELLO".
+
+       77  HW-LOCALE-FOUND-SW           PIC X(01) VALUE "N".
+           88  HW-LOCALE-FOUND          VALUE "Y".
+           88  HW-LOCALE-NOT-FOUND      VALUE "N".
+
+       77  HW-ANY-FAILURE-SW            PIC X(01) VALUE "N".
+           88  HW-ANY-FAILURE           VALUE "Y".
 
        PROCEDURE DIVISION.
-       DISPLAY 1 UPON ARGUMENT-NUMBER.
-       ACCEPT arg-value FROM ARGUMENT-VALUE.
-
-       IF arg-value = SPACE THEN
-          DISPLAY "HELLO WORLD"
-       ELSE
-          DISPLAY "HELLO " arg-value
-       END-IF.
-       STOP RUN.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 1500-LOAD-ARGUMENTS
+               THRU 1500-LOAD-ARGUMENTS-EXIT.
+
+           PERFORM 1600-RESOLVE-LOCALE
+               THRU 1600-RESOLVE-LOCALE-EXIT.
+
+           IF HW-GREET-COUNT = ZERO
+               PERFORM 2100-DEFAULT-GREETING
+                   THRU 2100-DEFAULT-GREETING-EXIT
+           ELSE
+               PERFORM 2000-GREET
+                   THRU 2000-GREET-EXIT
+                   VARYING HW-TBL-IDX FROM 1 BY 1
+                   UNTIL HW-TBL-IDX > HW-GREET-COUNT
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE  --  OPEN THE AUDIT LOG FOR APPEND.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN EXTEND GREETLOG.
+           IF HW-GREETLOG-STATUS = "35"
+               OPEN OUTPUT GREETLOG
+               CLOSE GREETLOG
+               OPEN EXTEND GREETLOG
+           END-IF.
+
+           IF NOT HW-GREETLOG-OK
+               DISPLAY "HELLOWRD: UNABLE TO OPEN GREETLOG, STATUS = "
+                   HW-GREETLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  1500-LOAD-ARGUMENTS  --  READ EVERY COMMAND-LINE ARGUMENT
+      *                   INTO HW-ARG-TABLE SO THE LAST ONE CAN BE
+      *                   TESTED FOR A LOCALE CODE BEFORE THE NAME
+      *                   LOOP BEGINS.
+      *----------------------------------------------------------------
+       1500-LOAD-ARGUMENTS.
+           MOVE 1 TO HW-ARG-INDEX.
+           SET HW-MORE-ARGS TO TRUE.
+
+           PERFORM 8500-READ-NEXT-ARGUMENT
+               THRU 8500-READ-NEXT-ARGUMENT-EXIT
+               UNTIL HW-NO-MORE-ARGS
+                  OR HW-TOTAL-ARGS = 50.
+
+           IF HW-TOTAL-ARGS = 50
+               PERFORM 1550-CHECK-ARG-OVERFLOW
+                   THRU 1550-CHECK-ARG-OVERFLOW-EXIT
+           END-IF.
+
+       1500-LOAD-ARGUMENTS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  1550-CHECK-ARG-OVERFLOW  --  WARN WHEN THE COMMAND LINE HAD
+      *                   MORE THAN 50 ARGUMENTS - ANYTHING PAST THE
+      *                   50TH WAS NEVER LOADED INTO HW-ARG-TABLE AND
+      *                   WILL NOT BE GREETED.
+      *----------------------------------------------------------------
+       1550-CHECK-ARG-OVERFLOW.
+           DISPLAY HW-ARG-INDEX UPON ARGUMENT-NUMBER.
+           ACCEPT HW-ARG-RAW FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   DISPLAY "HELLOWRD: ARGUMENT TABLE FULL AT 50 - "
+                       "ADDITIONAL NAMES WERE NOT GREETED"
+           END-ACCEPT.
+
+       1550-CHECK-ARG-OVERFLOW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  1600-RESOLVE-LOCALE  --  IF THE LAST ARGUMENT MATCHES A
+      *                   KNOWN LOCALE CODE, PULL IT OUT OF THE NAME
+      *                   LIST AND USE ITS GREETING WORD; OTHERWISE
+      *                   EVERY ARGUMENT IS A NAME AND EN IS USED.
+      *----------------------------------------------------------------
+       1600-RESOLVE-LOCALE.
+           MOVE "EN" TO HW-LOCALE-CODE.
+           MOVE HW-TOTAL-ARGS TO HW-GREET-COUNT.
+           SET HW-LOCALE-NOT-FOUND TO TRUE.
+
+           IF HW-TOTAL-ARGS > ZERO
+               PERFORM VARYING HW-PHRASE-IDX FROM 1 BY 1
+                       UNTIL HW-PHRASE-IDX > HW-PHRASE-COUNT
+                          OR HW-LOCALE-FOUND
+                   IF HW-ARG-TEXT(HW-TOTAL-ARGS) (1:2) =
+                           HW-PHRASE-LOCALE(HW-PHRASE-IDX)
+                      AND HW-ARG-TEXT(HW-TOTAL-ARGS) (3:78) = SPACES
+                       SET HW-LOCALE-FOUND TO TRUE
+                       MOVE HW-PHRASE-LOCALE(HW-PHRASE-IDX)
+                           TO HW-LOCALE-CODE
+                       SUBTRACT 1 FROM HW-GREET-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           PERFORM VARYING HW-PHRASE-IDX FROM 1 BY 1
+                   UNTIL HW-PHRASE-IDX > HW-PHRASE-COUNT
+               IF HW-PHRASE-LOCALE(HW-PHRASE-IDX) = HW-LOCALE-CODE
+                   MOVE HW-PHRASE-TEXT(HW-PHRASE-IDX)
+                       TO HW-GREETING-WORD
+               END-IF
+           END-PERFORM.
+
+       1600-RESOLVE-LOCALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-GREET  --  VALIDATE ONE TABLE ENTRY AND EMIT ITS
+      *                   GREETING.
+      *----------------------------------------------------------------
+       2000-GREET.
+           MOVE HW-ARG-TEXT(HW-TBL-IDX) TO HW-ARG-RAW.
+           MOVE HW-ARG-RAW(1:25) TO ARG-VALUE.
+
+           IF HW-ARG-RAW(26:55) NOT = SPACES
+               SET HW-TRUNCATED TO TRUE
+           ELSE
+               SET HW-NOT-TRUNCATED TO TRUE
+           END-IF.
+
+           MOVE SPACES TO HW-GREETING-TEXT.
+
+           IF HW-TRUNCATED
+               SET HW-ANY-FAILURE TO TRUE
+               MOVE "REJECTED - NAME TRUNCATED, EXCEEDS LIMIT"
+                   TO HW-GREETING-TEXT
+               DISPLAY "HELLOWRD: NAME TRUNCATED, EXCEEDS 25 "
+                   "CHARACTERS - REJECTED"
+           ELSE
+               IF ARG-VALUE IS NOT HW-VALID-NAME-CLASS
+                   SET HW-ANY-FAILURE TO TRUE
+                   MOVE "REJECTED - NAME CONTAINS INVALID CHARS"
+                       TO HW-GREETING-TEXT
+                   DISPLAY "HELLOWRD: NAME CONTAINS CHARACTERS "
+                       "OUTSIDE THE ALLOWED SET - REJECTED"
+               ELSE
+                   STRING HW-GREETING-WORD DELIMITED BY SPACE
+                       " " DELIMITED BY SIZE
+                       ARG-VALUE DELIMITED BY SIZE
+                       INTO HW-GREETING-TEXT
+                   DISPLAY HW-GREETING-TEXT
+               END-IF
+           END-IF.
+
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-WRITE-AUDIT-LOG-EXIT.
+
+       2000-GREET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2100-DEFAULT-GREETING  --  NO ARGUMENTS WERE SUPPLIED AT ALL.
+      *----------------------------------------------------------------
+       2100-DEFAULT-GREETING.
+           MOVE SPACES TO ARG-VALUE.
+           MOVE "HELLO WORLD" TO HW-GREETING-TEXT.
+           DISPLAY "HELLO WORLD".
+
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-WRITE-AUDIT-LOG-EXIT.
+
+       2100-DEFAULT-GREETING-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8000-WRITE-AUDIT-LOG  --  APPEND ONE GREETLOG RECORD.
+      *----------------------------------------------------------------
+       8000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO GL-GREETLOG-REC.
+           ACCEPT GL-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT GL-LOG-TIME FROM TIME.
+           MOVE HW-ARG-RAW TO GL-RAW-ARGUMENT.
+           MOVE HW-GREETING-TEXT TO GL-GREETING-TEXT.
+           WRITE GL-GREETLOG-REC.
+
+       8000-WRITE-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  8500-READ-NEXT-ARGUMENT  --  FETCH THE NEXT COMMAND-LINE
+      *                   ARGUMENT INTO HW-ARG-TABLE.  SETS
+      *                   HW-NO-MORE-ARGS WHEN THE ARGUMENT NUMBER
+      *                   RUNS OFF THE END OF THE COMMAND LINE.
+      *----------------------------------------------------------------
+       8500-READ-NEXT-ARGUMENT.
+           DISPLAY HW-ARG-INDEX UPON ARGUMENT-NUMBER.
+           MOVE SPACES TO HW-ARG-RAW.
+
+           ACCEPT HW-ARG-RAW FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   SET HW-NO-MORE-ARGS TO TRUE
+               NOT ON EXCEPTION
+                   ADD 1 TO HW-TOTAL-ARGS
+                   MOVE HW-ARG-RAW TO HW-ARG-TEXT(HW-TOTAL-ARGS)
+                   ADD 1 TO HW-ARG-INDEX
+           END-ACCEPT.
+
+       8500-READ-NEXT-ARGUMENT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  9000-TERMINATE  --  CLOSE FILES.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE GREETLOG.
+
+           IF HW-ANY-FAILURE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF HW-GREET-COUNT = ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
